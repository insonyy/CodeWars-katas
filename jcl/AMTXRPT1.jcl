@@ -0,0 +1,15 @@
+//AMTXRPT1 JOB (ACCTNO),'EXCEPTION RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* AMTXRPT1 - RUNS AMOUNT-EXCEPTION-REPORT AGAINST THE STAT AND
+//*     REJECT FILES STRING-TO-NUMBER-DRIVER WROTE ON THE
+//*     PRECEDING STEP AND PRODUCES THE DAILY EXCEPTION REPORT
+//*     FOR THE DATA-ENTRY AREA.
+//*
+//* WRITTEN  08/09/2026 RB
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=AMTXRPT
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//AMTSTAT  DD   DSN=PROD.INTEREST.AMTCONV.STAT,DISP=SHR
+//AMTREJ   DD   DSN=PROD.INTEREST.AMTCONV.REJ,DISP=SHR
+//AMTXRPT  DD   SYSOUT=*
