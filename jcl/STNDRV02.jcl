@@ -0,0 +1,40 @@
+//STNDRV02 JOB (ACCTNO),'AMOUNT CONVERT RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* STNDRV02 - RESTARTS STRING-TO-NUMBER-DRIVER FROM ITS LAST
+//*     CHECKPOINT AFTER AN ABEND, INSTEAD OF REPROCESSING THE
+//*     AMOUNT-EXTRACT FILE FROM THE BEGINNING.  THE DATASETS
+//*     BELOW ARE THE SAME ONES STNDRV01 USED - DO NOT POINT
+//*     THIS STEP AT A FRESH AMTOUT/AMTREJ/AMTCKPT SET.
+//*
+//* WRITTEN  08/09/2026 RB
+//* MODIFIED 08/09/2026 RB - ADDED THE AMTOUTWK/AMTREJWK SCRATCH
+//*     DATASETS THE RESTART LEG USES TO TRIM AMTOUT/AMTREJ BACK TO
+//*     THE LAST CHECKPOINT BEFORE EXTENDING THEM, SO RECORDS WRITTEN
+//*     AFTER THAT CHECKPOINT ON THE ABENDED RUN DON'T GET DUPLICATED
+//*     WHEN THIS LEG REPROCESSES FROM THE CHECKPOINT.
+//* MODIFIED 08/09/2026 RB - AMTSTAT WAS CODED DISP=(NEW,...), BUT
+//*     STNDRV01 ALREADY CREATED AND CATALOGED THIS DATASET - A
+//*     RESTART ONLY EVER RUNS AFTER STNDRV01 HAS ABENDED, SO DISP=NEW
+//*     WOULD FAIL ALLOCATION BEFORE THE STEP COULD EXECUTE.  CHANGED
+//*     TO DISP=SHR LIKE THE OTHER RESTART DDS BELOW - THE PROGRAM
+//*     STILL OPENS IT OUTPUT AND REWRITES ITS SINGLE TOTALS RECORD.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=STNDRV,PARM='RESTART'
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//AMTEXTR  DD   DSN=PROD.INTEREST.AMTEXTR,DISP=SHR
+//AMTOUT   DD   DSN=PROD.INTEREST.AMTCONV.OUT,DISP=SHR
+//AMTREJ   DD   DSN=PROD.INTEREST.AMTCONV.REJ,DISP=SHR
+//AMTSTAT  DD   DSN=PROD.INTEREST.AMTCONV.STAT,DISP=SHR
+//AMTCKPT  DD   DSN=PROD.INTEREST.AMTCONV.CKPT,DISP=SHR
+//AMTOUTWK DD   DSN=&&AMTOUTWK,
+//             DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//AMTREJWK DD   DSN=&&AMTREJWK,
+//             DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
