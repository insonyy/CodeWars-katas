@@ -0,0 +1,39 @@
+//STNDRV01 JOB (ACCTNO),'AMOUNT CONVERT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* STNDRV01 - RUNS STRING-TO-NUMBER-DRIVER AGAINST THE NIGHTLY
+//*     ALPHANUMERIC AMOUNT-EXTRACT FILE AND PRODUCES THE
+//*     CONVERTED NUMERIC FILE THE INTEREST-CALC STEP READS,
+//*     PLUS A REJECT FILE FOR THE DAILY EXCEPTION REPORT.
+//*
+//*     NORMAL START OF THE BATCH WINDOW.  TO RESTART AN ABENDED
+//*     RUN FROM ITS LAST CHECKPOINT INSTEAD, RESUBMIT WITH
+//*     PARM='RESTART' ON THE EXEC STATEMENT (SEE STNDRV02).
+//*
+//* WRITTEN  08/09/2026 RB
+//* MODIFIED 08/09/2026 RB - CATALOG AMTOUT/AMTREJ/AMTSTAT/AMTCKPT ON
+//*     AN ABEND INSTEAD OF DELETING THEM - A RESTART NEEDS THE
+//*     CHECKPOINT FILE AND THE PARTIAL OUTPUT TO PICK UP FROM.
+//*     WIDENED AMTCKPT'S LRECL FOR THE NEW ACCEPTED/REJECTED
+//*     COUNTERS IN THE CHECKPOINT RECORD.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=STNDRV
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//AMTEXTR  DD   DSN=PROD.INTEREST.AMTEXTR,DISP=SHR
+//AMTOUT   DD   DSN=PROD.INTEREST.AMTCONV.OUT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//AMTREJ   DD   DSN=PROD.INTEREST.AMTCONV.REJ,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//AMTSTAT  DD   DSN=PROD.INTEREST.AMTCONV.STAT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=32,BLKSIZE=0)
+//AMTCKPT  DD   DSN=PROD.INTEREST.AMTCONV.CKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=42,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
