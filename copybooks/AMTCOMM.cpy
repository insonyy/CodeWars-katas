@@ -0,0 +1,25 @@
+000100*----------------------------------------------------------------
+000200* AMTCOMM - COMMAREA LAYOUT FOR NUMBER-TO-STRING-ONLINE.  THE
+000300*     TELLER BALANCE-INQUIRY TRANSACTION MOVES THE BALANCE TO
+000400*     AMTO-NUM-VAL AND LINKS TO NUMBER-TO-STRING-ONLINE; THE
+000500*     FORMATTED BALANCE COMES BACK IN AMTO-EDIT-VAL.
+000600*
+000700* AMTO-NUM-VAL     IS THE SIGNED, TWO-DECIMAL BALANCE TO
+000800*     FORMAT - SAME SHAPE AS AMTR-NUM-VAL IN AMTCONVR.
+000900* AMTO-EDIT-VAL    IS THE HUMAN-READABLE BALANCE COMING BACK,
+001000*     E.G. '1,230.00' - SAME SHAPE AS AMTR-EDIT-VAL.
+001100* AMTO-RETURN-CODE IS THE CONVERSION STATUS COMING BACK.
+001200*
+001300* WRITTEN  08/09/2026 RB
+001400* MODIFIED 08/09/2026 RB - TOP LEVEL RENAMED FROM AMTO-COMMAREA
+001410*     TO DFHCOMMAREA SO THIS COPYBOOK CAN BE COPIED STRAIGHT
+001420*     INTO LINKAGE SECTION (THE SAME WAY AMTCONV/AMTCONVR ARE),
+001430*     RATHER THAN WRAPPED UNDER A SEPARATE 01 DFHCOMMAREA LEVEL -
+001440*     COPYING ONE 01-LEVEL RECORD UNDER ANOTHER DOESN'T NEST IT.
+001450*----------------------------------------------------------------
+001500 01  DFHCOMMAREA.
+001600     05  AMTO-NUM-VAL        PIC S9(04)V99.
+001700     05  AMTO-EDIT-VAL       PIC X(09).
+001800     05  AMTO-RETURN-CODE    PIC S9(04).
+001900         88  AMTO-CONVERSION-OK        VALUE 0.
+002000         88  AMTO-CONVERSION-BAD       VALUE 4.
