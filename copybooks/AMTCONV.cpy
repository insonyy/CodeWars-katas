@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------
+000200* AMTCONV - SHOP-STANDARD LINKAGE LAYOUT FOR THE SIX-BYTE
+000300*     AMOUNT FIELD SHARED BY STRING-TO-NUMBER AND
+000400*     NUMBER-TO-STRING.  COPY THIS INTO LINKAGE SECTION RATHER
+000500*     THAN HAND-CODING INPUT-VAR/RESULT PICTURE CLAUSES.
+000600*
+000700* AMT-CHAR-VAL IS THE ALPHANUMERIC (TEXT) VIEW OF THE AMOUNT -
+000800*     WHAT STRING-TO-NUMBER READS AND NUMBER-TO-STRING WRITES.
+000850*     EIGHT BYTES - FOUR INTEGER DIGITS PLUS A SIGN POSITION AND
+000860*     AN EMBEDDED DECIMAL POINT TO MATCH AMT-NUM-VAL.
+000900* AMT-NUM-VAL  IS THE SIGNED, TWO-DECIMAL NUMERIC VIEW OF THE
+001000*     SAME AMOUNT - WHAT STRING-TO-NUMBER WRITES AND
+001100*     NUMBER-TO-STRING READS.
+001200*
+001300* WRITTEN  08/09/2026 RB
+001400*----------------------------------------------------------------
+001500 01  AMT-FIELD.
+001600     05  AMT-CHAR-VAL        PIC X(08).
+001700     05  AMT-NUM-VAL         PIC S9(04)V99.
+001800 01  AMT-RETURN-CODE         PIC S9(04) COMP.
+001900     88  AMT-CONVERSION-OK            VALUE 0.
+002000     88  AMT-CONVERSION-BAD           VALUE 4.
