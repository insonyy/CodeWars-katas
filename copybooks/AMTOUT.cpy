@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------------
+000200* AMTOUT - RECORD LAYOUT FOR THE CONVERTED NUMERIC AMOUNT FILE
+000300*     WRITTEN BY STRING-TO-NUMBER-DRIVER FOR THE DOWNSTREAM
+000400*     INTEREST-CALC STEP.  WRITTEN ONLY FOR RECORDS THAT PASSED
+000500*     THE STRING-TO-NUMBER EDIT.
+000600*
+000700* AMT-OUT-KEY IS CARRIED FORWARD UNCHANGED FROM AMT-EXTR-KEY.
+000800* AMT-OUT-AMT IS THE SIGNED, TWO-DECIMAL NUMERIC AMOUNT.
+000900*
+001000* WRITTEN  08/09/2026 RB
+001100*----------------------------------------------------------------
+001200 01  AMT-OUT-RECORD.
+001300     05  AMT-OUT-KEY             PIC X(10).
+001400     05  AMT-OUT-AMT             PIC S9(04)V99.
+001500     05  FILLER                  PIC X(04).
