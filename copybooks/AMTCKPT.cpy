@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------------
+000200* AMTCKPT - CHECKPOINT/RESTART RECORD WRITTEN BY
+000300*     STRING-TO-NUMBER-DRIVER EVERY WS-CKPT-INTERVAL RECORDS SO
+000400*     A MASS-CONVERSION RUN THAT ABENDS CAN BE RESTARTED FROM
+000500*     THE LAST CHECKPOINT INSTEAD OF FROM THE START OF THE
+000600*     AMOUNT-EXTRACT FILE.
+000700*
+000800* AMT-CKPT-COUNT    IS THE TOTAL NUMBER OF AMOUNT-EXTRACT
+000900*     RECORDS PROCESSED THROUGH THIS CHECKPOINT.
+001000* AMT-CKPT-LAST-KEY IS THE KEY OF THE LAST RECORD CONVERTED
+001100*     THROUGH THIS CHECKPOINT.
+001150* AMT-CKPT-ACCEPTED IS THE RUNNING COUNT OF RECORDS ACCEPTED
+001160*     THROUGH THIS CHECKPOINT; AMT-CKPT-REJECTED THE RUNNING
+001170*     COUNT REJECTED - BOTH CARRIED FORWARD ON RESTART SO
+001180*     AMT-STAT-RECORD REFLECTS THE WHOLE RUN, NOT JUST THE LEG
+001190*     AFTER THE LAST ABEND.
+001200*
+001300* WRITTEN  08/09/2026 RB
+001320* MODIFIED 08/09/2026 RB - ADDED AMT-CKPT-ACCEPTED/REJECTED.
+001340*----------------------------------------------------------------
+001500 01  AMT-CKPT-RECORD.
+001600     05  AMT-CKPT-COUNT          PIC 9(09).
+001620     05  AMT-CKPT-ACCEPTED       PIC 9(09).
+001640     05  AMT-CKPT-REJECTED       PIC 9(09).
+001700     05  AMT-CKPT-LAST-KEY       PIC X(10).
+001800     05  FILLER                  PIC X(05).
