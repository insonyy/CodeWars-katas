@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------
+000200* AMTEXTR - RECORD LAYOUT FOR THE NIGHTLY ALPHANUMERIC AMOUNT
+000300*     EXTRACT FILE READ BY STRING-TO-NUMBER-DRIVER.  ONE RECORD
+000400*     PER ACCOUNT AMOUNT TO BE CONVERTED.
+000500*
+000600* AMT-EXTR-KEY      IDENTIFIES THE RECORD FOR THE EXCEPTION
+000700*     REPORT AND FOR CHECKPOINT/RESTART.
+000800* AMT-EXTR-AMT-TEXT IS THE RAW TEXT AMOUNT, SAME SHAPE AS
+000900*     AMT-CHAR-VAL IN AMTCONV.
+001000*
+001100* WRITTEN  08/09/2026 RB
+001200*----------------------------------------------------------------
+001300 01  AMT-EXTR-RECORD.
+001400     05  AMT-EXTR-KEY            PIC X(10).
+001500     05  AMT-EXTR-AMT-TEXT       PIC X(08).
+001600     05  FILLER                  PIC X(02).
