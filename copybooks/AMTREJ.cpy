@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------------
+000200* AMTREJ - RECORD LAYOUT FOR THE REJECTED-CONVERSION FILE
+000300*     WRITTEN BY STRING-TO-NUMBER-DRIVER (AND ANY OTHER AMOUNT
+000400*     CONVERSION DRIVER) WHEN STRING-TO-NUMBER RETURNS
+000500*     AMT-CONVERSION-BAD.  READ BY THE DAILY EXCEPTION REPORT.
+000600*
+000700* AMT-REJ-KEY      IS CARRIED FORWARD UNCHANGED FROM THE SOURCE
+000800*     EXTRACT RECORD SO DATA ENTRY CAN LOCATE IT.
+000900* AMT-REJ-AMT-TEXT IS THE RAW TEXT THAT FAILED THE EDIT.
+001000* AMT-REJ-RETCODE  IS THE RETURN CODE STRING-TO-NUMBER HANDED
+001100*     BACK FOR THE RECORD.
+001200*
+001300* WRITTEN  08/09/2026 RB
+001400*----------------------------------------------------------------
+001500 01  AMT-REJ-RECORD.
+001600     05  AMT-REJ-KEY             PIC X(10).
+001700     05  AMT-REJ-AMT-TEXT        PIC X(08).
+001800     05  AMT-REJ-RETCODE         PIC S9(04).
+001900     05  FILLER                  PIC X(02).
