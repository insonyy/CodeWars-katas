@@ -0,0 +1,23 @@
+000100*----------------------------------------------------------------
+000200* AMTCONVL - LARGE-BALANCE COUNTERPART TO AMTCONV.  SAME SHAPE,
+000300*     WIDENED TO A FIFTEEN-BYTE FIELD SO COMMERCIAL LOAN
+000400*     BALANCES AND YTD INTEREST FIGURES DON'T HAVE TO BE
+000500*     SQUEEZED THROUGH THE SIX-BYTE TELLER-TILL FIELD.
+000600*
+000700* AMTL-CHAR-VAL IS THE ALPHANUMERIC (TEXT) VIEW OF THE AMOUNT -
+000800*     WHAT STRING-TO-NUMBER-LARGE READS AND
+000900*     NUMBER-TO-STRING-LARGE WRITES.  SEVENTEEN BYTES - THIRTEEN
+000950*     INTEGER DIGITS PLUS A SIGN POSITION AND AN EMBEDDED DECIMAL
+000960*     POINT TO MATCH AMTL-NUM-VAL.
+001000* AMTL-NUM-VAL  IS THE SIGNED, TWO-DECIMAL NUMERIC VIEW OF THE
+001100*     SAME AMOUNT - WHAT STRING-TO-NUMBER-LARGE WRITES AND
+001200*     NUMBER-TO-STRING-LARGE READS.
+001300*
+001400* WRITTEN  08/09/2026 RB
+001500*----------------------------------------------------------------
+001600 01  AMTL-FIELD.
+001700     05  AMTL-CHAR-VAL       PIC X(17).
+001800     05  AMTL-NUM-VAL        PIC S9(13)V99.
+001900 01  AMTL-RETURN-CODE        PIC S9(04) COMP.
+002000     88  AMTL-CONVERSION-OK           VALUE 0.
+002100     88  AMTL-CONVERSION-BAD          VALUE 4.
