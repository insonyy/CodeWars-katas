@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------------
+000200* AMTSTAT - ONE-RECORD RUN-TOTALS FILE WRITTEN BY AN AMOUNT
+000300*     CONVERSION DRIVER (E.G. STRING-TO-NUMBER-DRIVER) AND READ
+000400*     BY THE DAILY EXCEPTION REPORT SO THE REPORT CAN SHOW
+000500*     ACCEPTED-VS-REJECTED TOTALS WITHOUT RECOUNTING THE REJECT
+000600*     FILE ITSELF.
+000700*
+000800* WRITTEN  08/09/2026 RB
+000900*----------------------------------------------------------------
+001000 01  AMT-STAT-RECORD.
+001100     05  AMT-STAT-READ           PIC 9(09).
+001200     05  AMT-STAT-ACCEPTED       PIC 9(09).
+001300     05  AMT-STAT-REJECTED       PIC 9(09).
+001400     05  FILLER                  PIC X(05).
