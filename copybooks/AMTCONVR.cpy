@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------
+000200* AMTCONVR - REPORT-EDITED COUNTERPART TO AMTCONV FOR
+000300*     NUMBER-TO-STRING-REPORT.  AMTR-EDIT-VAL IS A
+000400*     NUMERIC-EDITED PICTURE (SUPPRESSED LEADING ZEROS, AN
+000500*     INSERTED COMMA AND DECIMAL POINT, AND A FLOATING
+000600*     TRAILING SIGN) SO A PRINTED STATEMENT OR SCREEN FIELD
+000700*     DOESN'T HAVE TO RE-EDIT THE RAW DIGITS ITSELF.
+000800*
+000900* AMTR-EDIT-VAL IS THE HUMAN-READABLE VIEW OF THE AMOUNT -
+001000*     WHAT NUMBER-TO-STRING-REPORT WRITES, E.G. '1,230.00'.
+001100* AMTR-NUM-VAL  IS THE SIGNED, TWO-DECIMAL NUMERIC VIEW OF THE
+001200*     SAME AMOUNT - WHAT NUMBER-TO-STRING-REPORT READS.  SAME
+001300*     SHAPE AS AMT-NUM-VAL IN AMTCONV.
+001400*
+001500* WRITTEN  08/09/2026 RB
+001600*----------------------------------------------------------------
+001700 01  AMTR-FIELD.
+001800     05  AMTR-EDIT-VAL       PIC Z,ZZZ.99-.
+001900     05  AMTR-NUM-VAL        PIC S9(04)V99.
+002000 01  AMTR-RETURN-CODE        PIC S9(04) COMP.
+002100     88  AMTR-CONVERSION-OK           VALUE 0.
+002200     88  AMTR-CONVERSION-BAD          VALUE 4.
