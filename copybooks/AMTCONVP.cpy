@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------
+000200* AMTCONVP - PACKED-DECIMAL COUNTERPART TO AMTCONV FOR
+000300*     NUMBER-TO-STRING-PACKED.  SAME SHAPE AS AMTCONV EXCEPT
+000400*     THE NUMERIC VIEW IS COMP-3 SO A VSAM ACCOUNT MASTER
+000500*     BALANCE CAN BE FORMATTED STRAIGHT OUT OF ITS RECORD
+000600*     WITHOUT AN INTERMEDIATE UNPACK STEP.
+000700*
+000800* AMTP-CHAR-VAL IS THE ALPHANUMERIC (TEXT) VIEW OF THE AMOUNT -
+000900*     WHAT NUMBER-TO-STRING-PACKED WRITES.  EIGHT BYTES, SAME
+000950*     SHAPE AS AMT-CHAR-VAL IN AMTCONV.
+001000* AMTP-NUM-VAL  IS THE SIGNED, TWO-DECIMAL PACKED-DECIMAL VIEW
+001100*     OF THE SAME AMOUNT - WHAT NUMBER-TO-STRING-PACKED READS
+001200*     DIRECTLY FROM THE VSAM MASTER RECORD.
+001300*
+001400* WRITTEN  08/09/2026 RB
+001500*----------------------------------------------------------------
+001600 01  AMTP-FIELD.
+001700     05  AMTP-CHAR-VAL       PIC X(08).
+001800     05  AMTP-NUM-VAL        PIC S9(04)V99 COMP-3.
+001900 01  AMTP-RETURN-CODE        PIC S9(04) COMP.
+002000     88  AMTP-CONVERSION-OK           VALUE 0.
+002100     88  AMTP-CONVERSION-BAD          VALUE 4.
