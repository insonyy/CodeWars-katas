@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    string-to-number-large.
+000300 AUTHOR.        R BELLWEATHER.
+000400 INSTALLATION.  RETAIL BANKING BATCH SUPPORT.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026 RB  ORIGINAL CODING.  FIFTEEN-BYTE COUNTERPART TO
+001100*                STRING-TO-NUMBER FOR COMMERCIAL LOAN BALANCES
+001200*                AND OTHER AMOUNTS THAT WON'T FIT THE SIX-BYTE
+001300*                TELLER-TILL FIELD.  SAME SIGN/DECIMAL-POINT
+001400*                PARSING LOGIC, JUST A WIDER WORKING FIELD.
+001450* 08/09/2026 RB  WIDENED WS-WORK-INPUT AND THE SCAN LIMITS FROM
+001460*                FIFTEEN TO SEVENTEEN CHARACTERS TO MATCH
+001470*                AMTL-CHAR-VAL, WHICH NOW HAS ROOM FOR A SIGN AND
+001480*                DECIMAL POINT ON TOP OF ITS FIFTEEN DIGITS.
+001490* 08/09/2026 RB  2000-EDIT-INPUT NOW REJECTS MORE THAN TWO
+001492*                DIGITS AFTER THE DECIMAL POINT INSTEAD OF
+001494*                LETTING 4000-SET-RESULT SILENTLY SCALE THEM BY
+001496*                THE WRONG POWER OF TEN - RESULT IS ONLY EVER
+001498*                TWO DECIMAL PLACES WIDE, SO A THIRD DIGIT
+001499*                CAN'T BE REPRESENTED, NOT JUST ROUNDED.
+001500*----------------------------------------------------------------
+001600 DATA DIVISION.
+001700 WORKING-STORAGE SECTION.
+001800*----------------------------------------------------------------
+001900* 01  WS-SWITCHES AND SCAN POINTERS
+002000*----------------------------------------------------------------
+002100 01  WS-SCAN-SUB             PIC 9(02)  COMP.
+002200 01  WS-DIGIT-VALUE          PIC 9(01).
+002300 01  WS-DECIMAL-SUB          PIC 9(02)  COMP  VALUE ZERO.
+002400 01  WS-DECIMAL-PLACES       PIC 9(02)  COMP  VALUE ZERO.
+002500 01  WS-SIGN-SW              PIC X(01)       VALUE 'N'.
+002600     88 WS-NEGATIVE-AMT               VALUE 'Y'.
+002700     88 WS-POSITIVE-AMT               VALUE 'N'.
+002800 01  WS-VALID-SW             PIC X(01)       VALUE 'Y'.
+002900     88 WS-INPUT-IS-VALID              VALUE 'Y'.
+003000     88 WS-INPUT-IS-INVALID            VALUE 'N'.
+003100 01  WS-CURRENT-CHAR         PIC X(01).
+003200 01  WS-DIGIT-STRING         PIC 9(15)       VALUE ZERO.
+003300 01  WS-SIGNED-RESULT        PIC S9(13)V99   VALUE ZERO.
+003400 01  WS-WORK-INPUT           PIC X(17).
+003500 LINKAGE SECTION.
+003600     COPY AMTCONVL.
+003700 PROCEDURE DIVISION USING AMTL-FIELD
+003800                          AMTL-RETURN-CODE.
+003900*----------------------------------------------------------------
+004000* 0000-MAINLINE
+004100*----------------------------------------------------------------
+004200 0000-MAINLINE.
+004300     PERFORM 1000-INITIALIZE
+004400         THRU 1000-INITIALIZE-EXIT
+004500     PERFORM 2000-EDIT-INPUT
+004600         THRU 2000-EDIT-INPUT-EXIT
+004700     IF WS-INPUT-IS-VALID
+004800         PERFORM 3000-PARSE-AMOUNT
+004900             THRU 3000-PARSE-AMOUNT-EXIT
+005000         PERFORM 4000-SET-RESULT
+005100             THRU 4000-SET-RESULT-EXIT
+005200         SET AMTL-CONVERSION-OK  TO TRUE
+005300     ELSE
+005400         MOVE ZERO           TO AMTL-NUM-VAL
+005500         SET AMTL-CONVERSION-BAD TO TRUE
+005600     END-IF
+005700     GOBACK.
+005800*----------------------------------------------------------------
+005900* 1000-INITIALIZE - CLEAR THE SCAN FIELDS FOR THIS CALL
+006000*----------------------------------------------------------------
+006100 1000-INITIALIZE.
+006200     MOVE AMTL-CHAR-VAL      TO WS-WORK-INPUT
+006300     MOVE ZERO               TO WS-DECIMAL-SUB
+006400     MOVE ZERO               TO WS-DECIMAL-PLACES
+006500     MOVE ZERO               TO WS-DIGIT-STRING
+006600     MOVE ZERO               TO WS-SIGNED-RESULT
+006700     SET WS-POSITIVE-AMT     TO TRUE
+006800     SET WS-INPUT-IS-VALID   TO TRUE.
+006900 1000-INITIALIZE-EXIT.
+007000     EXIT.
+007100*----------------------------------------------------------------
+007200* 2000-EDIT-INPUT - A VALID AMOUNT IS AN OPTIONAL LEADING '-',
+007300*     DIGITS, AND AT MOST ONE EMBEDDED '.' FOLLOWED BY NO MORE
+007400*     THAN TWO DIGITS.  ANYTHING ELSE (ALPHAS, BLANKS WHERE A
+007450*     DIGIT BELONGS, A SECOND '-' OR '.', A THIRD DECIMAL
+007480*     DIGIT) FAILS THE EDIT.
+007600*----------------------------------------------------------------
+007700 2000-EDIT-INPUT.
+007800     PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+007900             UNTIL WS-SCAN-SUB > 17
+008000         MOVE WS-WORK-INPUT(WS-SCAN-SUB:1) TO WS-CURRENT-CHAR
+008100         EVALUATE TRUE
+008200             WHEN WS-CURRENT-CHAR = '-'
+008300                 IF WS-SCAN-SUB NOT = 1
+008400                     SET WS-INPUT-IS-INVALID TO TRUE
+008500                 ELSE
+008600                     SET WS-NEGATIVE-AMT TO TRUE
+008700                 END-IF
+008800             WHEN WS-CURRENT-CHAR = '.'
+008900                 IF WS-DECIMAL-SUB NOT = ZERO
+009000                     SET WS-INPUT-IS-INVALID TO TRUE
+009100                 ELSE
+009200                     MOVE WS-SCAN-SUB TO WS-DECIMAL-SUB
+009300                 END-IF
+009320             WHEN WS-CURRENT-CHAR IS NUMERIC
+009340                 IF WS-DECIMAL-SUB NOT = ZERO
+009360                     AND WS-SCAN-SUB > WS-DECIMAL-SUB
+009380                     ADD 1 TO WS-DECIMAL-PLACES
+009390                     IF WS-DECIMAL-PLACES > 2
+009395                         SET WS-INPUT-IS-INVALID TO TRUE
+009397                     END-IF
+009398                 END-IF
+009600             WHEN WS-CURRENT-CHAR = SPACE
+009700                 CONTINUE
+009800             WHEN OTHER
+009900                 SET WS-INPUT-IS-INVALID TO TRUE
+010000         END-EVALUATE
+010100     END-PERFORM.
+010200 2000-EDIT-INPUT-EXIT.
+010300     EXIT.
+010400*----------------------------------------------------------------
+010500* 3000-PARSE-AMOUNT - STRIP THE SIGN AND DECIMAL POINT OUT OF
+010600*     WS-WORK-INPUT, LEAVING A PLAIN DIGIT STRING AND A COUNT
+010700*     OF HOW MANY OF ITS DIGITS FALL AFTER THE DECIMAL POINT.
+010800*----------------------------------------------------------------
+010900 3000-PARSE-AMOUNT.
+011000     MOVE ZERO               TO WS-DIGIT-STRING
+011050     MOVE ZERO               TO WS-DECIMAL-PLACES
+011100     PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+011200             UNTIL WS-SCAN-SUB > 17
+011300         MOVE WS-WORK-INPUT(WS-SCAN-SUB:1) TO WS-CURRENT-CHAR
+011400         IF WS-CURRENT-CHAR IS NUMERIC
+011500             MOVE WS-CURRENT-CHAR TO WS-DIGIT-VALUE
+011600             COMPUTE WS-DIGIT-STRING =
+011700                 WS-DIGIT-STRING * 10 + WS-DIGIT-VALUE
+011800             IF WS-DECIMAL-SUB NOT = ZERO
+011900                 AND WS-SCAN-SUB > WS-DECIMAL-SUB
+012000                 ADD 1 TO WS-DECIMAL-PLACES
+012100             END-IF
+012200         END-IF
+012300     END-PERFORM.
+012400 3000-PARSE-AMOUNT-EXIT.
+012500     EXIT.
+012600*----------------------------------------------------------------
+012700* 4000-SET-RESULT - SCALE THE DIGIT STRING SO THAT
+012800*     WS-DECIMAL-PLACES OF IT FALL TO THE RIGHT OF THE
+012900*     IMPLIED DECIMAL POINT IN A PIC S9(13)V99 RESULT, THEN
+013000*     APPLY THE SIGN.
+013100*----------------------------------------------------------------
+013200 4000-SET-RESULT.
+013300     EVALUATE WS-DECIMAL-PLACES
+013400         WHEN 0
+013500             COMPUTE WS-SIGNED-RESULT = WS-DIGIT-STRING
+013600         WHEN 1
+013700             COMPUTE WS-SIGNED-RESULT = WS-DIGIT-STRING / 10
+013800         WHEN OTHER
+013900             COMPUTE WS-SIGNED-RESULT = WS-DIGIT-STRING / 100
+014000     END-EVALUATE
+014100     IF WS-NEGATIVE-AMT
+014200         COMPUTE WS-SIGNED-RESULT = WS-SIGNED-RESULT * -1
+014300     END-IF
+014400     MOVE WS-SIGNED-RESULT   TO AMTL-NUM-VAL.
+014500 4000-SET-RESULT-EXIT.
+014600     EXIT.
+014700 END PROGRAM string-to-number-large.
