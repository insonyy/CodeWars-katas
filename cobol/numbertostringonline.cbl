@@ -0,0 +1,68 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    number-to-string-online.
+000300 AUTHOR.        R BELLWEATHER.
+000400 INSTALLATION.  RETAIL BANKING ONLINE SUPPORT.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026 RB  ORIGINAL CODING.  COMMAREA-BASED CICS WRAPPER
+001100*                AROUND NUMBER-TO-STRING-REPORT SO THE TELLER
+001200*                BALANCE-INQUIRY TRANSACTION GETS THE SAME
+001300*                COMMA/DECIMAL-EDITED BALANCE FORMATTING AS THE
+001400*                BATCH REPORTS, INSTEAD OF EDITING THE BALANCE
+001500*                ITSELF.  LINKS NO FURTHER THAN A PLAIN CALL TO
+001600*                NUMBER-TO-STRING-REPORT, WHICH IS NOT ITSELF
+001700*                CICS-AWARE.
+001710* 08/09/2026 RB  DROPPED THE EXTRA 01 DFHCOMMAREA LEVEL AROUND
+001720*                COPY AMTCOMM - AMTCOMM NOW DEFINES DFHCOMMAREA
+001730*                ITSELF, THE SAME WAY THE OTHER CALL PARAMETER
+001740*                COPYBOOKS ARE COPIED DIRECTLY INTO LINKAGE
+001750*                SECTION.  COPYING A 01-LEVEL RECORD UNDER
+001760*                ANOTHER 01 DOESN'T NEST IT - THE OLD FORM LEFT
+001770*                DFHCOMMAREA AN EMPTY GROUP WITH NONE OF THE
+001780*                AMTO- FIELDS ACTUALLY SUBORDINATE TO IT.
+001790* 08/09/2026 RB  REPLACED BOTH EXEC CICS RETURN STATEMENTS WITH
+001800*                GOBACK - THE TELLER TRANSACTION REACHES THIS
+001810*                PROGRAM WITH EXEC CICS LINK, NOT AS THE TOP-LEVEL
+001820*                TASK, SO IT MUST HAND CONTROL BACK WITH GOBACK -
+001830*                RETURN IS ONLY VALID FROM THE TASK'S OWN PROGRAM
+001840*                AND WOULD END THE TRANSACTION INSTEAD OF PASSING
+001850*                THE FORMATTED BALANCE BACK TO THE CALLER.  A
+001860*                ZERO-LENGTH COMMAREA NOW JUST SKIPS THE FORMAT
+001870*                STEP AND FALLS THROUGH TO THE SAME GOBACK RATHER
+001880*                THAN CALLING RETURN ITSELF.
+001900*----------------------------------------------------------------
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*----------------------------------------------------------------
+002300* CALL PARAMETER AREA FOR NUMBER-TO-STRING-REPORT
+002400*----------------------------------------------------------------
+002500     COPY AMTCONVR.
+002600 LINKAGE SECTION.
+002700     COPY AMTCOMM.
+002800 PROCEDURE DIVISION USING DFHCOMMAREA.
+002900*----------------------------------------------------------------
+003000* 0000-MAINLINE
+003100*----------------------------------------------------------------
+003200 0000-MAINLINE.
+003300     IF EIBCALEN NOT = ZERO
+003400         PERFORM 1000-FORMAT-BALANCE
+003500             THRU 1000-FORMAT-BALANCE-EXIT
+003600     END-IF
+003700     GOBACK.
+003800*----------------------------------------------------------------
+003900* 1000-FORMAT-BALANCE - CALL NUMBER-TO-STRING-REPORT AND MOVE
+004000*     ITS EDITED RESULT AND RETURN CODE BACK TO THE CALLER'S
+004100*     COMMAREA
+004200*----------------------------------------------------------------
+004300 1000-FORMAT-BALANCE.
+004400     MOVE AMTO-NUM-VAL       TO AMTR-NUM-VAL
+004500     CALL 'number-to-string-report' USING AMTR-FIELD
+004600                                          AMTR-RETURN-CODE
+004700     MOVE AMTR-EDIT-VAL      TO AMTO-EDIT-VAL
+004800     MOVE AMTR-RETURN-CODE   TO AMTO-RETURN-CODE.
+004900 1000-FORMAT-BALANCE-EXIT.
+005000     EXIT.
+005100 END PROGRAM number-to-string-online.
