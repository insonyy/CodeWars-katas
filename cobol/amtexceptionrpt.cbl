@@ -0,0 +1,200 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    amtxrpt.
+000300 AUTHOR.        R BELLWEATHER.
+000400 INSTALLATION.  RETAIL BANKING BATCH SUPPORT.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026 RB  ORIGINAL CODING.  READS THE STAT-IN TOTALS
+001100*                RECORD AND THE REJECT-IN FILE WRITTEN BY
+001200*                STRING-TO-NUMBER-DRIVER AND PRODUCES THE DAILY
+001300*                EXCEPTION REPORT FOR THE DATA-ENTRY AREA.
+001350* 08/09/2026 RB  WIDENED WS-DET-AMT-TEXT FROM SIX TO EIGHT BYTES
+001360*                TO MATCH AMT-REJ-AMT-TEXT, WHICH NOW HAS ROOM
+001370*                FOR A SIGN AND DECIMAL POINT.
+001380* 08/09/2026 RB  RENAMED THE PROGRAM-ID FROM
+001390*                AMOUNT-EXCEPTION-REPORT TO AMTXRPT - AN MVS
+001392*                LOAD MODULE NAME CAN'T HOLD THE LONGER,
+001394*                HYPHENATED FORM, AND JCL LOADS THIS PROGRAM
+001396*                DIRECTLY BY NAME (PGM=).
+001400*----------------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT STAT-IN          ASSIGN TO AMTSTAT
+001900         ORGANIZATION IS SEQUENTIAL.
+002000     SELECT REJECT-IN        ASSIGN TO AMTREJ
+002100         ORGANIZATION IS SEQUENTIAL.
+002200     SELECT REPORT-OUT       ASSIGN TO AMTXRPT
+002300         ORGANIZATION IS SEQUENTIAL.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  STAT-IN
+002700     RECORDING MODE IS F
+002800     LABEL RECORDS ARE STANDARD.
+002900     COPY AMTSTAT.
+003000 FD  REJECT-IN
+003100     RECORDING MODE IS F
+003200     LABEL RECORDS ARE STANDARD.
+003300     COPY AMTREJ.
+003400 FD  REPORT-OUT
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700 01  RPT-LINE                PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000* 01  WS-SWITCHES
+004100*----------------------------------------------------------------
+004200 01  WS-EOF-SW               PIC X(01)       VALUE 'N'.
+004300     88  WS-END-OF-FILE               VALUE 'Y'.
+004400*----------------------------------------------------------------
+004500* 01  WS-REPORT-LINES
+004600*----------------------------------------------------------------
+004700 01  WS-HEADING-1.
+004800     05  FILLER              PIC X(41)
+004900             VALUE 'DAILY AMOUNT-CONVERSION EXCEPTION REPORT'.
+005000 01  WS-HEADING-2.
+005100     05  FILLER              PIC X(14) VALUE 'RUN DATE:     '.
+005200     05  WS-HDG-RUN-DATE     PIC X(10).
+005300 01  WS-HEADING-3.
+005400     05  FILLER              PIC X(12) VALUE 'REJECTED KEY'.
+005500     05  FILLER              PIC X(06) VALUE SPACE.
+005600     05  FILLER              PIC X(12) VALUE 'AMOUNT TEXT '.
+005700     05  FILLER              PIC X(06) VALUE SPACE.
+005800     05  FILLER              PIC X(11) VALUE 'RETURN-CODE'.
+005900 01  WS-DETAIL-LINE.
+006000     05  WS-DET-KEY          PIC X(10).
+006100     05  FILLER              PIC X(08) VALUE SPACE.
+006200     05  WS-DET-AMT-TEXT     PIC X(08).
+006300     05  FILLER              PIC X(06) VALUE SPACE.
+006400     05  WS-DET-RETCODE      PIC -9999.
+006500 01  WS-TOTAL-LINE-1.
+006600     05  FILLER              PIC X(20)
+006650         VALUE 'RECORDS READ     = '.
+006700     05  WS-TOT-READ         PIC ZZZZZZZZ9.
+006800 01  WS-TOTAL-LINE-2.
+006900     05  FILLER              PIC X(20)
+006950         VALUE 'RECORDS ACCEPTED = '.
+007000     05  WS-TOT-ACCEPTED     PIC ZZZZZZZZ9.
+007100 01  WS-TOTAL-LINE-3.
+007200     05  FILLER              PIC X(20)
+007250         VALUE 'RECORDS REJECTED = '.
+007300     05  WS-TOT-REJECTED     PIC ZZZZZZZZ9.
+007400 01  WS-CURRENT-DATE.
+007500     05  WS-CUR-YY           PIC 9(02).
+007600     05  WS-CUR-MM           PIC 9(02).
+007700     05  WS-CUR-DD           PIC 9(02).
+007800 01  WS-EDITED-DATE.
+007900     05  WS-EDT-MM           PIC 9(02).
+008000     05  FILLER              PIC X(01) VALUE '/'.
+008100     05  WS-EDT-DD           PIC 9(02).
+008200     05  FILLER              PIC X(01) VALUE '/'.
+008300     05  WS-EDT-YY           PIC 9(02).
+008400 LINKAGE SECTION.
+008500 PROCEDURE DIVISION.
+008600*----------------------------------------------------------------
+008700* 0000-MAINLINE
+008800*----------------------------------------------------------------
+008900 0000-MAINLINE.
+009000     PERFORM 1000-INITIALIZE
+009100         THRU 1000-INITIALIZE-EXIT
+009200     PERFORM 2000-WRITE-HEADINGS
+009300         THRU 2000-WRITE-HEADINGS-EXIT
+009400     PERFORM 3000-PROCESS-REJECTS
+009500         THRU 3000-PROCESS-REJECTS-EXIT
+009600         UNTIL WS-END-OF-FILE
+009700     PERFORM 4000-WRITE-TOTALS
+009800         THRU 4000-WRITE-TOTALS-EXIT
+009900     PERFORM 9000-TERMINATE
+010000         THRU 9000-TERMINATE-EXIT
+010100     GOBACK.
+010200*----------------------------------------------------------------
+010300* 1000-INITIALIZE - OPEN THE FILES, READ THE RUN TOTALS, AND
+010400*     PRIME THE REJECT READ
+010500*----------------------------------------------------------------
+010600 1000-INITIALIZE.
+010700     OPEN INPUT  STAT-IN
+010800          INPUT  REJECT-IN
+010900          OUTPUT REPORT-OUT
+011000     READ STAT-IN
+011100         AT END
+011200             MOVE ZERO       TO AMT-STAT-RECORD
+011300     END-READ
+011400     ACCEPT WS-CURRENT-DATE  FROM DATE
+011500     MOVE WS-CUR-MM          TO WS-EDT-MM
+011600     MOVE WS-CUR-DD          TO WS-EDT-DD
+011700     MOVE WS-CUR-YY          TO WS-EDT-YY
+011800     MOVE WS-EDITED-DATE     TO WS-HDG-RUN-DATE
+011900     PERFORM 3100-READ-REJECT
+012000         THRU 3100-READ-REJECT-EXIT.
+012100 1000-INITIALIZE-EXIT.
+012200     EXIT.
+012300*----------------------------------------------------------------
+012400* 2000-WRITE-HEADINGS - WRITE THE REPORT TITLE AND COLUMN
+012500*     HEADINGS
+012600*----------------------------------------------------------------
+012700 2000-WRITE-HEADINGS.
+012800     MOVE WS-HEADING-1       TO RPT-LINE
+012900     WRITE RPT-LINE
+013000     MOVE WS-HEADING-2       TO RPT-LINE
+013100     WRITE RPT-LINE
+013200     MOVE SPACE              TO RPT-LINE
+013300     WRITE RPT-LINE
+013400     MOVE WS-HEADING-3       TO RPT-LINE
+013500     WRITE RPT-LINE.
+013600 2000-WRITE-HEADINGS-EXIT.
+013700     EXIT.
+013800*----------------------------------------------------------------
+013900* 3000-PROCESS-REJECTS - WRITE ONE DETAIL LINE PER REJECTED
+014000*     RECORD
+014100*----------------------------------------------------------------
+014200 3000-PROCESS-REJECTS.
+014300     MOVE AMT-REJ-KEY        TO WS-DET-KEY
+014400     MOVE AMT-REJ-AMT-TEXT   TO WS-DET-AMT-TEXT
+014500     MOVE AMT-REJ-RETCODE    TO WS-DET-RETCODE
+014600     MOVE WS-DETAIL-LINE     TO RPT-LINE
+014700     WRITE RPT-LINE
+014800     PERFORM 3100-READ-REJECT
+014900         THRU 3100-READ-REJECT-EXIT.
+015000 3000-PROCESS-REJECTS-EXIT.
+015100     EXIT.
+015200*----------------------------------------------------------------
+015300* 3100-READ-REJECT - READ THE NEXT REJECT-IN RECORD
+015400*----------------------------------------------------------------
+015500 3100-READ-REJECT.
+015600     READ REJECT-IN
+015700         AT END
+015800             SET WS-END-OF-FILE TO TRUE
+015900     END-READ.
+016000 3100-READ-REJECT-EXIT.
+016100     EXIT.
+016200*----------------------------------------------------------------
+016300* 4000-WRITE-TOTALS - WRITE THE ACCEPTED-VS-REJECTED TOTALS
+016400*     PICKED UP FROM STAT-IN
+016500*----------------------------------------------------------------
+016600 4000-WRITE-TOTALS.
+016700     MOVE SPACE              TO RPT-LINE
+016800     WRITE RPT-LINE
+016900     MOVE AMT-STAT-READ      TO WS-TOT-READ
+017000     MOVE WS-TOTAL-LINE-1    TO RPT-LINE
+017100     WRITE RPT-LINE
+017200     MOVE AMT-STAT-ACCEPTED  TO WS-TOT-ACCEPTED
+017300     MOVE WS-TOTAL-LINE-2    TO RPT-LINE
+017400     WRITE RPT-LINE
+017500     MOVE AMT-STAT-REJECTED  TO WS-TOT-REJECTED
+017600     MOVE WS-TOTAL-LINE-3    TO RPT-LINE
+017700     WRITE RPT-LINE.
+017800 4000-WRITE-TOTALS-EXIT.
+017900     EXIT.
+018000*----------------------------------------------------------------
+018100* 9000-TERMINATE - CLOSE THE FILES
+018200*----------------------------------------------------------------
+018300 9000-TERMINATE.
+018400     CLOSE STAT-IN
+018500           REJECT-IN
+018600           REPORT-OUT.
+018700 9000-TERMINATE-EXIT.
+018800     EXIT.
+018900 END PROGRAM amtxrpt.
