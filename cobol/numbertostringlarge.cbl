@@ -0,0 +1,41 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    number-to-string-large.
+000300 AUTHOR.        R BELLWEATHER.
+000400 INSTALLATION.  RETAIL BANKING BATCH SUPPORT.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026 RB  ORIGINAL CODING.  FIFTEEN-BYTE COUNTERPART TO
+001100*                NUMBER-TO-STRING FOR COMMERCIAL LOAN BALANCES
+001200*                AND OTHER AMOUNTS THAT WON'T FIT THE SIX-BYTE
+001300*                TELLER-TILL FIELD.
+001350* 08/09/2026 RB  MOVED AMTL-NUM-VAL TO AMTL-CHAR-VAL THROUGH A
+001360*                NUMERIC-EDITED WORKING-STORAGE FIELD INSTEAD OF
+001370*                MOVING IT DIRECTLY TO THE ALPHANUMERIC FIELD -
+001380*                THE DIRECT MOVE WAS REINTERPRETING THE SIGNED
+001390*                BYTES RATHER THAN RENDERING THE SIGN AND DECIMAL
+001395*                POINT.
+001400*----------------------------------------------------------------
+001500 DATA DIVISION.
+001600 WORKING-STORAGE SECTION.
+001650 01  WS-EDITED-AMT           PIC -9(13).99.
+001700 LINKAGE SECTION.
+001800     COPY AMTCONVL.
+001900 PROCEDURE DIVISION USING AMTL-FIELD
+002000                          AMTL-RETURN-CODE.
+002100*----------------------------------------------------------------
+002200* 0000-MAINLINE
+002300*----------------------------------------------------------------
+002400 0000-MAINLINE.
+002500     IF AMTL-NUM-VAL IS NUMERIC
+002550         MOVE AMTL-NUM-VAL   TO WS-EDITED-AMT
+002570         MOVE WS-EDITED-AMT  TO AMTL-CHAR-VAL
+002700         SET AMTL-CONVERSION-OK  TO TRUE
+002800     ELSE
+002900         MOVE ZERO           TO AMTL-CHAR-VAL
+003000         SET AMTL-CONVERSION-BAD TO TRUE
+003100     END-IF
+003200     GOBACK.
+003300 END PROGRAM number-to-string-large.
