@@ -1,19 +1,171 @@
-123456*
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. string-to-number.
-       DATA DIVISION.
-       LINKAGE SECTION.
-      
-      *LLAMADA DE MÃ‰TODOS
-      
-       01 INPUT-VAR    PIC X(6).
-       01 RESULT       PIC S9(06).
-       PROCEDURE DIVISION USING INPUT-VAR
-                                RESULT.
-      
-      * good luck :)
-      
-       MOVE INPUT-VAR TO RESULT
-      
-           GOBACK.
-       END PROGRAM string-to-number.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    string-to-number.
+000300 AUTHOR.        R BELLWEATHER.
+000400 INSTALLATION.  RETAIL BANKING BATCH SUPPORT.
+000500 DATE-WRITTEN.  09/12/2009.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 09/12/2009 RB  ORIGINAL CODING.
+001100* 08/09/2026 RB  PARSE LEADING SIGN AND EMBEDDED DECIMAL POINT
+001200*                OUT OF INPUT-VAR INSTEAD OF REINTERPRETING THE
+001300*                RAW BYTES.  INPUT THAT IS NOT A VALID SIGNED
+001400*                DECIMAL AMOUNT NOW RESOLVES TO A ZERO RESULT
+001500*                RATHER THAN GARBAGE.
+001550* 08/09/2026 RB  ADDED WS-RETURN-CODE ON THE USING LIST SO THE
+001560*                CALLER CAN TELL A BAD RECORD FROM A LEGITIMATE
+001570*                ZERO AMOUNT.
+001580* 08/09/2026 RB  SWITCHED INPUT-VAR/RESULT/RETURN-CODE TO THE
+001590*                AMTCONV COPYBOOK SO EVERY CALLER OF THIS PAIR
+001595*                SHARES ONE AMOUNT-FIELD LAYOUT.
+001596* 08/09/2026 RB  2000-EDIT-INPUT NOW REJECTS MORE THAN TWO
+001597*                DIGITS AFTER THE DECIMAL POINT INSTEAD OF
+001598*                LETTING 4000-SET-RESULT SILENTLY SCALE THEM BY
+001599*                THE WRONG POWER OF TEN - RESULT IS ONLY EVER
+001601*                TWO DECIMAL PLACES WIDE, SO A THIRD DIGIT
+001602*                CAN'T BE REPRESENTED, NOT JUST ROUNDED.
+001603*----------------------------------------------------------------
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+002700*----------------------------------------------------------------
+002800* 01  WS-SWITCHES AND SCAN POINTERS
+002900*----------------------------------------------------------------
+003000 01  WS-SCAN-SUB             PIC 9(02)  COMP.
+003100 01  WS-DIGIT-VALUE          PIC 9(01).
+003200 01  WS-DECIMAL-SUB          PIC 9(02)  COMP  VALUE ZERO.
+003300 01  WS-DECIMAL-PLACES       PIC 9(02)  COMP  VALUE ZERO.
+003400 01  WS-SIGN-SW              PIC X(01)       VALUE 'N'.
+003500     88 WS-NEGATIVE-AMT               VALUE 'Y'.
+003600     88 WS-POSITIVE-AMT               VALUE 'N'.
+003700 01  WS-VALID-SW             PIC X(01)       VALUE 'Y'.
+003800     88 WS-INPUT-IS-VALID              VALUE 'Y'.
+003900     88 WS-INPUT-IS-INVALID            VALUE 'N'.
+004000 01  WS-CURRENT-CHAR         PIC X(01).
+004100 01  WS-DIGIT-STRING         PIC 9(06)       VALUE ZERO.
+004200 01  WS-SIGNED-RESULT        PIC S9(04)V99   VALUE ZERO.
+004300 01  WS-WORK-INPUT           PIC X(08).
+004400 LINKAGE SECTION.
+004600*--------------------------------------------------------------*
+004700* LLAMADA DE METODOS                                           *
+004800*--------------------------------------------------------------*
+004850     COPY AMTCONV.
+005100 PROCEDURE DIVISION USING AMT-FIELD
+005250                          AMT-RETURN-CODE.
+005300*----------------------------------------------------------------
+005400* 0000-MAINLINE
+005500*----------------------------------------------------------------
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE
+005800         THRU 1000-INITIALIZE-EXIT
+005900     PERFORM 2000-EDIT-INPUT
+006000         THRU 2000-EDIT-INPUT-EXIT
+006100     IF WS-INPUT-IS-VALID
+006200         PERFORM 3000-PARSE-AMOUNT
+006300             THRU 3000-PARSE-AMOUNT-EXIT
+006400         PERFORM 4000-SET-RESULT
+006500             THRU 4000-SET-RESULT-EXIT
+006550         SET AMT-CONVERSION-OK  TO TRUE
+006600     ELSE
+006700         MOVE ZERO           TO AMT-NUM-VAL
+006750         SET AMT-CONVERSION-BAD TO TRUE
+006800     END-IF
+006900     GOBACK.
+007000*----------------------------------------------------------------
+007100* 1000-INITIALIZE - CLEAR THE SCAN FIELDS FOR THIS CALL
+007200*----------------------------------------------------------------
+007300 1000-INITIALIZE.
+007400     MOVE AMT-CHAR-VAL       TO WS-WORK-INPUT
+007500     MOVE ZERO               TO WS-DECIMAL-SUB
+007600     MOVE ZERO               TO WS-DECIMAL-PLACES
+007700     MOVE ZERO               TO WS-DIGIT-STRING
+007800     MOVE ZERO               TO WS-SIGNED-RESULT
+007900     SET WS-POSITIVE-AMT     TO TRUE
+008000     SET WS-INPUT-IS-VALID   TO TRUE.
+008100 1000-INITIALIZE-EXIT.
+008200     EXIT.
+008300*----------------------------------------------------------------
+008400* 2000-EDIT-INPUT - A VALID AMOUNT IS AN OPTIONAL LEADING '-',
+008500*     DIGITS, AND AT MOST ONE EMBEDDED '.' FOLLOWED BY NO MORE
+008600*     THAN TWO DIGITS.  ANYTHING ELSE (ALPHAS, BLANKS WHERE A
+008700*     DIGIT BELONGS, A SECOND '-' OR '.', A THIRD DECIMAL
+008750*     DIGIT) FAILS THE EDIT.
+008800*----------------------------------------------------------------
+008900 2000-EDIT-INPUT.
+009000     PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+009100             UNTIL WS-SCAN-SUB > 8
+009200         MOVE WS-WORK-INPUT(WS-SCAN-SUB:1) TO WS-CURRENT-CHAR
+009300         EVALUATE TRUE
+009400             WHEN WS-CURRENT-CHAR = '-'
+009500                 IF WS-SCAN-SUB NOT = 1
+009600                     SET WS-INPUT-IS-INVALID TO TRUE
+009700                 ELSE
+009800                     SET WS-NEGATIVE-AMT TO TRUE
+009900                 END-IF
+010000             WHEN WS-CURRENT-CHAR = '.'
+010100                 IF WS-DECIMAL-SUB NOT = ZERO
+010200                     SET WS-INPUT-IS-INVALID TO TRUE
+010300                 ELSE
+010400                     MOVE WS-SCAN-SUB TO WS-DECIMAL-SUB
+010500                 END-IF
+010600             WHEN WS-CURRENT-CHAR IS NUMERIC
+010650                 IF WS-DECIMAL-SUB NOT = ZERO
+010660                     AND WS-SCAN-SUB > WS-DECIMAL-SUB
+010670                     ADD 1 TO WS-DECIMAL-PLACES
+010680                     IF WS-DECIMAL-PLACES > 2
+010690                         SET WS-INPUT-IS-INVALID TO TRUE
+010695                     END-IF
+010696                 END-IF
+010750             WHEN WS-CURRENT-CHAR = SPACE
+010760                 CONTINUE
+010800             WHEN OTHER
+010900                 SET WS-INPUT-IS-INVALID TO TRUE
+011000         END-EVALUATE
+011100     END-PERFORM.
+011200 2000-EDIT-INPUT-EXIT.
+011300     EXIT.
+011400*----------------------------------------------------------------
+011500* 3000-PARSE-AMOUNT - STRIP THE SIGN AND DECIMAL POINT OUT OF
+011600*     WS-WORK-INPUT, LEAVING A PLAIN DIGIT STRING AND A COUNT
+011700*     OF HOW MANY OF ITS DIGITS FALL AFTER THE DECIMAL POINT.
+011800*----------------------------------------------------------------
+011900 3000-PARSE-AMOUNT.
+012000     MOVE ZERO               TO WS-DIGIT-STRING
+012050     MOVE ZERO               TO WS-DECIMAL-PLACES
+012100     PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+012200             UNTIL WS-SCAN-SUB > 8
+012300         MOVE WS-WORK-INPUT(WS-SCAN-SUB:1) TO WS-CURRENT-CHAR
+012400         IF WS-CURRENT-CHAR IS NUMERIC
+012500             MOVE WS-CURRENT-CHAR TO WS-DIGIT-VALUE
+012600             COMPUTE WS-DIGIT-STRING =
+012700                 WS-DIGIT-STRING * 10 + WS-DIGIT-VALUE
+012800             IF WS-DECIMAL-SUB NOT = ZERO
+012900                 AND WS-SCAN-SUB > WS-DECIMAL-SUB
+013000                 ADD 1 TO WS-DECIMAL-PLACES
+013100             END-IF
+013200         END-IF
+013300     END-PERFORM.
+013400 3000-PARSE-AMOUNT-EXIT.
+013500     EXIT.
+013600*----------------------------------------------------------------
+013700* 4000-SET-RESULT - SCALE THE DIGIT STRING SO THAT
+013800*     WS-DECIMAL-PLACES OF IT FALL TO THE RIGHT OF THE
+013900*     IMPLIED DECIMAL POINT IN A PIC S9(04)V99 RESULT, THEN
+014000*     APPLY THE SIGN.
+014100*----------------------------------------------------------------
+014200 4000-SET-RESULT.
+014300     EVALUATE WS-DECIMAL-PLACES
+014400         WHEN 0
+014500             COMPUTE WS-SIGNED-RESULT = WS-DIGIT-STRING
+014600         WHEN 1
+014700             COMPUTE WS-SIGNED-RESULT = WS-DIGIT-STRING / 10
+014800         WHEN OTHER
+014900             COMPUTE WS-SIGNED-RESULT = WS-DIGIT-STRING / 100
+015000     END-EVALUATE
+015100     IF WS-NEGATIVE-AMT
+015200         COMPUTE WS-SIGNED-RESULT = WS-SIGNED-RESULT * -1
+015300     END-IF
+015400     MOVE WS-SIGNED-RESULT   TO AMT-NUM-VAL.
+015500 4000-SET-RESULT-EXIT.
+015600     EXIT.
+015700 END PROGRAM string-to-number.
