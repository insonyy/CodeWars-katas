@@ -0,0 +1,42 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    number-to-string-packed.
+000300 AUTHOR.        R BELLWEATHER.
+000400 INSTALLATION.  RETAIL BANKING BATCH SUPPORT.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026 RB  ORIGINAL CODING.  PACKED-DECIMAL (COMP-3)
+001100*                COUNTERPART TO NUMBER-TO-STRING SO A VSAM
+001200*                ACCOUNT MASTER BALANCE CAN BE FORMATTED FOR AN
+001300*                EXTRACT DIRECTLY, WITHOUT UNPACKING IT TO
+001400*                DISPLAY FORMAT IN A SEPARATE STEP FIRST.
+001450* 08/09/2026 RB  MOVED AMTP-NUM-VAL TO AMTP-CHAR-VAL THROUGH A
+001460*                NUMERIC-EDITED WORKING-STORAGE FIELD INSTEAD OF
+001470*                MOVING IT DIRECTLY TO THE ALPHANUMERIC FIELD -
+001480*                THE DIRECT MOVE WAS REINTERPRETING THE PACKED
+001490*                BYTES RATHER THAN RENDERING THE SIGN AND DECIMAL
+001495*                POINT.
+001500*----------------------------------------------------------------
+001600 DATA DIVISION.
+001700 WORKING-STORAGE SECTION.
+001750 01  WS-EDITED-AMT           PIC -9(04).99.
+001800 LINKAGE SECTION.
+001900     COPY AMTCONVP.
+002000 PROCEDURE DIVISION USING AMTP-FIELD
+002100                          AMTP-RETURN-CODE.
+002200*----------------------------------------------------------------
+002300* 0000-MAINLINE
+002400*----------------------------------------------------------------
+002500 0000-MAINLINE.
+002600     IF AMTP-NUM-VAL IS NUMERIC
+002650         MOVE AMTP-NUM-VAL   TO WS-EDITED-AMT
+002670         MOVE WS-EDITED-AMT  TO AMTP-CHAR-VAL
+002800         SET AMTP-CONVERSION-OK  TO TRUE
+002900     ELSE
+003000         MOVE ZERO           TO AMTP-CHAR-VAL
+003100         SET AMTP-CONVERSION-BAD TO TRUE
+003200     END-IF
+003300     GOBACK.
+003400 END PROGRAM number-to-string-packed.
