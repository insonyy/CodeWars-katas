@@ -0,0 +1,36 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    number-to-string-report.
+000300 AUTHOR.        R BELLWEATHER.
+000400 INSTALLATION.  RETAIL BANKING BATCH SUPPORT.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026 RB  ORIGINAL CODING.  REPORT-FORMATTED COUNTERPART
+001100*                TO NUMBER-TO-STRING.  PRODUCES A HUMAN-READABLE
+001200*                EDITED AMOUNT (SUPPRESSED LEADING ZEROS,
+001300*                INSERTED COMMA AND DECIMAL POINT, FLOATING
+001400*                TRAILING SIGN) FOR PRINTED STATEMENTS AND
+001500*                SCREENS INSTEAD OF THE RAW DIGIT STRING
+001600*                NUMBER-TO-STRING PRODUCES.
+001700*----------------------------------------------------------------
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000 LINKAGE SECTION.
+002100     COPY AMTCONVR.
+002200 PROCEDURE DIVISION USING AMTR-FIELD
+002300                          AMTR-RETURN-CODE.
+002400*----------------------------------------------------------------
+002500* 0000-MAINLINE
+002600*----------------------------------------------------------------
+002700 0000-MAINLINE.
+002800     IF AMTR-NUM-VAL IS NUMERIC
+002900         MOVE AMTR-NUM-VAL   TO AMTR-EDIT-VAL
+003000         SET AMTR-CONVERSION-OK  TO TRUE
+003100     ELSE
+003200         MOVE ZERO           TO AMTR-EDIT-VAL
+003300         SET AMTR-CONVERSION-BAD TO TRUE
+003400     END-IF
+003500     GOBACK.
+003600 END PROGRAM number-to-string-report.
