@@ -0,0 +1,417 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    stndrv.
+000300 AUTHOR.        R BELLWEATHER.
+000400 INSTALLATION.  RETAIL BANKING BATCH SUPPORT.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026 RB  ORIGINAL CODING.  READS THE NIGHTLY ALPHA
+001100*                AMOUNT-EXTRACT FILE, CALLS STRING-TO-NUMBER FOR
+001200*                EACH RECORD, AND SPLITS THE RESULT BETWEEN THE
+001300*                CONVERTED OUTPUT FILE THE INTEREST-CALC STEP
+001400*                READS AND A REJECT FILE FOR RECORDS THAT FAIL
+001500*                THE STRING-TO-NUMBER EDIT.
+001550* 08/09/2026 RB  ADDED THE STAT-OUT FILE SO THE DAILY EXCEPTION
+001560*                REPORT CAN PICK UP THE RUN'S ACCEPTED/REJECTED
+001570*                TOTALS WITHOUT RECOUNTING THE REJECT FILE.
+001580* 08/09/2026 RB  ADDED CHECKPOINT/RESTART.  A CHECKPOINT RECORD
+001590*                IS WRITTEN EVERY WS-CKPT-INTERVAL RECORDS.  A
+001595*                RUN STARTED WITH THE PARM 'RESTART' REPOSITIONS
+001596*                AMOUNT-EXTRACT PAST THE LAST CHECKPOINT AND
+001597*                EXTENDS THE EXISTING OUTPUT FILES INSTEAD OF
+001598*                STARTING THE WHOLE BATCH WINDOW OVER.
+001610* 08/09/2026 RB  RENAMED THE PROGRAM-ID FROM
+001620*                STRING-TO-NUMBER-DRIVER TO STNDRV - AN MVS LOAD
+001630*                MODULE NAME CAN'T HOLD THE LONGER, HYPHENATED
+001640*                FORM, AND THIS IS THE ONE PROGRAM IN THE SET
+001650*                THAT JCL LOADS DIRECTLY BY NAME (PGM=) RATHER
+001660*                THAN BEING CALLED BY LITERAL FROM ANOTHER
+001670*                COBOL PROGRAM.
+001680*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT AMOUNT-EXTRACT  ASSIGN TO AMTEXTR
+002100         ORGANIZATION IS SEQUENTIAL.
+002200     SELECT INTEREST-OUT    ASSIGN TO AMTOUT
+002300         ORGANIZATION IS SEQUENTIAL.
+002400     SELECT REJECT-OUT      ASSIGN TO AMTREJ
+002500         ORGANIZATION IS SEQUENTIAL.
+002550     SELECT STAT-OUT        ASSIGN TO AMTSTAT
+002560         ORGANIZATION IS SEQUENTIAL.
+002570     SELECT CHECKPOINT-FILE ASSIGN TO AMTCKPT
+002580         ORGANIZATION IS SEQUENTIAL.
+002585     SELECT INTEREST-WORK   ASSIGN TO AMTOUTWK
+002586         ORGANIZATION IS SEQUENTIAL.
+002587     SELECT REJECT-WORK     ASSIGN TO AMTREJWK
+002588         ORGANIZATION IS SEQUENTIAL.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  AMOUNT-EXTRACT
+002900     RECORDING MODE IS F
+003000     LABEL RECORDS ARE STANDARD.
+003100     COPY AMTEXTR.
+003200 FD  INTEREST-OUT
+003300     RECORDING MODE IS F
+003400     LABEL RECORDS ARE STANDARD.
+003500     COPY AMTOUT.
+003600 FD  REJECT-OUT
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY AMTREJ.
+003950 FD  STAT-OUT
+003960     RECORDING MODE IS F
+003970     LABEL RECORDS ARE STANDARD.
+003980     COPY AMTSTAT.
+003985 FD  CHECKPOINT-FILE
+003986     RECORDING MODE IS F
+003987     LABEL RECORDS ARE STANDARD.
+003988     COPY AMTCKPT.
+003989*----------------------------------------------------------------
+003990* INTEREST-WORK/REJECT-WORK ARE SCRATCH COPIES OF INTEREST-OUT
+003991*     AND REJECT-OUT USED ONLY ON A RESTART, TO RECONCILE THOSE
+003992*     FILES BACK TO THE LAST CHECKPOINT BEFORE EXTENDING THEM -
+003993*     SEE 1230-RECONCILE-INTEREST-OUT AND 1240-RECONCILE-REJECT-
+003994*     OUT.
+003995*----------------------------------------------------------------
+003996 FD  INTEREST-WORK
+003997     RECORDING MODE IS F
+003998     LABEL RECORDS ARE STANDARD.
+003999     COPY AMTOUT REPLACING AMT-OUT-RECORD BY AMTW-OUT-RECORD
+004000                           AMT-OUT-KEY    BY AMTW-OUT-KEY
+004001                           AMT-OUT-AMT    BY AMTW-OUT-AMT.
+004002 FD  REJECT-WORK
+004003     RECORDING MODE IS F
+004004     LABEL RECORDS ARE STANDARD.
+004005     COPY AMTREJ REPLACING AMT-REJ-RECORD   BY AMTW-REJ-RECORD
+004006                           AMT-REJ-KEY      BY AMTW-REJ-KEY
+004007                           AMT-REJ-AMT-TEXT BY AMTW-REJ-AMT-TEXT
+004008                           AMT-REJ-RETCODE  BY AMTW-REJ-RETCODE.
+004010 WORKING-STORAGE SECTION.
+004100*----------------------------------------------------------------
+004200* 01  WS-SWITCHES AND COUNTERS
+004300*----------------------------------------------------------------
+004400 01  WS-EOF-SW               PIC X(01)       VALUE 'N'.
+004500     88  WS-END-OF-FILE               VALUE 'Y'.
+004510 01  WS-WORK-EOF-SW          PIC X(01)       VALUE 'N'.
+004520     88  WS-WORK-END-OF-FILE          VALUE 'Y'.
+004600 01  WS-RECORDS-READ         PIC 9(09)  COMP  VALUE ZERO.
+004700 01  WS-RECORDS-ACCEPTED     PIC 9(09)  COMP  VALUE ZERO.
+004800 01  WS-RECORDS-REJECTED     PIC 9(09)  COMP  VALUE ZERO.
+004810*----------------------------------------------------------------
+004820* 01  WS-CHECKPOINT/RESTART FIELDS
+004830*----------------------------------------------------------------
+004840 01  WS-CKPT-INTERVAL        PIC 9(09)  COMP  VALUE 100000.
+004850 01  WS-CKPT-REMAINDER       PIC 9(09)  COMP  VALUE ZERO.
+004860 01  WS-CKPT-QUOTIENT        PIC 9(09)  COMP  VALUE ZERO.
+004870 01  WS-SKIP-SUB             PIC 9(09)  COMP  VALUE ZERO.
+004880 01  WS-RUN-PARM             PIC X(08)       VALUE SPACE.
+004890     88  WS-RESTART-RUN               VALUE 'RESTART'.
+004900*----------------------------------------------------------------
+005000* CALL PARAMETER AREA FOR STRING-TO-NUMBER
+005100*----------------------------------------------------------------
+005200     COPY AMTCONV.
+005300 PROCEDURE DIVISION.
+005400*----------------------------------------------------------------
+005500* 0000-MAINLINE
+005600*----------------------------------------------------------------
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE
+005900         THRU 1000-INITIALIZE-EXIT
+006000     PERFORM 2000-PROCESS-RECORDS
+006100         THRU 2000-PROCESS-RECORDS-EXIT
+006200         UNTIL WS-END-OF-FILE
+006300     PERFORM 8000-TERMINATE
+006400         THRU 8000-TERMINATE-EXIT
+006500     GOBACK.
+006600*----------------------------------------------------------------
+006700* 1000-INITIALIZE - OPEN THE FILES, RECOVER A CHECKPOINT IF
+006800*     THIS IS A RESTART RUN, AND PRIME THE READ
+006900*----------------------------------------------------------------
+006910 1000-INITIALIZE.
+006920     ACCEPT WS-RUN-PARM      FROM COMMAND-LINE
+006930     IF WS-RESTART-RUN
+006940         PERFORM 1200-RESTART-OPEN
+006950             THRU 1200-RESTART-OPEN-EXIT
+006960     ELSE
+006970         PERFORM 1100-NORMAL-OPEN
+006980             THRU 1100-NORMAL-OPEN-EXIT
+006990     END-IF
+007300     PERFORM 2100-READ-EXTRACT
+007400         THRU 2100-READ-EXTRACT-EXIT.
+007500 1000-INITIALIZE-EXIT.
+007600     EXIT.
+007610*----------------------------------------------------------------
+007620* 1100-NORMAL-OPEN - FIRST RUN OF THE BATCH WINDOW.  ALL
+007630*     FILES START EMPTY.
+007640*----------------------------------------------------------------
+007650 1100-NORMAL-OPEN.
+007660     OPEN INPUT  AMOUNT-EXTRACT
+007670          OUTPUT INTEREST-OUT
+007680          OUTPUT REJECT-OUT
+007690          OUTPUT STAT-OUT
+007700          OUTPUT CHECKPOINT-FILE.
+007710 1100-NORMAL-OPEN-EXIT.
+007720     EXIT.
+007730*----------------------------------------------------------------
+007740* 1200-RESTART-OPEN - RESTART OF AN ABENDED RUN.  READ THE
+007750*     CHECKPOINT FILE TO FIND THE LAST RECORD COUNT CONVERTED,
+007760*     SKIP PAST THAT MANY AMOUNT-EXTRACT RECORDS, AND EXTEND
+007770*     THE OUTPUT FILES RATHER THAN REPLACING THEM.
+007780*----------------------------------------------------------------
+007790 1200-RESTART-OPEN.
+007800     OPEN INPUT CHECKPOINT-FILE
+007810     PERFORM 1210-READ-LAST-CHECKPOINT
+007820         THRU 1210-READ-LAST-CHECKPOINT-EXIT
+007830         UNTIL WS-END-OF-FILE
+007840     CLOSE CHECKPOINT-FILE
+007860     MOVE 'N'                TO WS-EOF-SW
+007870     OPEN EXTEND CHECKPOINT-FILE
+007880     PERFORM 1230-RECONCILE-INTEREST-OUT
+007881         THRU 1230-RECONCILE-INTEREST-OUT-EXIT
+007882     PERFORM 1240-RECONCILE-REJECT-OUT
+007883         THRU 1240-RECONCILE-REJECT-OUT-EXIT
+007900     OPEN OUTPUT STAT-OUT
+007910     OPEN INPUT  AMOUNT-EXTRACT
+007920     MOVE WS-RECORDS-READ    TO WS-SKIP-SUB
+007930     PERFORM 1220-SKIP-CONVERTED-RECORD
+007940         THRU 1220-SKIP-CONVERTED-RECORD-EXIT
+007950         WS-SKIP-SUB TIMES.
+007960 1200-RESTART-OPEN-EXIT.
+007970     EXIT.
+007980*----------------------------------------------------------------
+007990* 1210-READ-LAST-CHECKPOINT - READ CHECKPOINT RECORDS UNTIL
+008000*     END OF FILE, LEAVING WS-RECORDS-READ/ACCEPTED/REJECTED SET
+008010*     TO THE LAST COUNTS WRITTEN BEFORE THE ABEND
+008020*----------------------------------------------------------------
+008030 1210-READ-LAST-CHECKPOINT.
+008040     READ CHECKPOINT-FILE
+008050         AT END
+008060             SET WS-END-OF-FILE TO TRUE
+008070         NOT AT END
+008080             MOVE AMT-CKPT-COUNT    TO WS-RECORDS-READ
+008082             MOVE AMT-CKPT-ACCEPTED TO WS-RECORDS-ACCEPTED
+008084             MOVE AMT-CKPT-REJECTED TO WS-RECORDS-REJECTED
+008090     END-READ.
+008100 1210-READ-LAST-CHECKPOINT-EXIT.
+008110     EXIT.
+008120*----------------------------------------------------------------
+008130* 1220-SKIP-CONVERTED-RECORD - DISCARD ONE AMOUNT-EXTRACT
+008140*     RECORD ALREADY CONVERTED ON THE ABENDED RUN
+008150*----------------------------------------------------------------
+008160 1220-SKIP-CONVERTED-RECORD.
+008170     READ AMOUNT-EXTRACT
+008180         AT END
+008190             SET WS-END-OF-FILE TO TRUE
+008200     END-READ.
+008210 1220-SKIP-CONVERTED-RECORD-EXIT.
+008220     EXIT.
+008230*----------------------------------------------------------------
+008240* 1230-RECONCILE-INTEREST-OUT - THE CHECKPOINT INTERVAL IS
+008250*     COARSER THAN THE OUTPUT FILE'S WRITE GRANULARITY, SO
+008260*     INTEREST-OUT MAY HOLD RECORDS WRITTEN AFTER THE LAST
+008270*     CHECKPOINT THAT ARE ABOUT TO BE REPRODUCED WHEN THE
+008280*     RESTART LEG REPROCESSES FROM THAT CHECKPOINT.  COPY ONLY
+008290*     THE FIRST WS-RECORDS-ACCEPTED RECORDS FORWARD THROUGH
+008300*     INTEREST-WORK, THEN REBUILD INTEREST-OUT FROM THAT
+008310*     TRIMMED COPY SO THE SUBSEQUENT OPEN EXTEND PICKS UP
+008320*     EXACTLY WHERE THE LAST CHECKPOINT LEFT OFF.
+008330*----------------------------------------------------------------
+008340 1230-RECONCILE-INTEREST-OUT.
+008350     MOVE 'N'                TO WS-WORK-EOF-SW
+008360     OPEN INPUT  INTEREST-OUT
+008370     OPEN OUTPUT INTEREST-WORK
+008380     PERFORM 1231-COPY-INTEREST-FORWARD
+008390         THRU 1231-COPY-INTEREST-FORWARD-EXIT
+008400         WS-RECORDS-ACCEPTED TIMES
+008410     CLOSE INTEREST-OUT
+008420     CLOSE INTEREST-WORK
+008430     MOVE 'N'                TO WS-WORK-EOF-SW
+008440     OPEN INPUT  INTEREST-WORK
+008450     OPEN OUTPUT INTEREST-OUT
+008460     PERFORM 1232-COPY-INTEREST-BACK
+008470         THRU 1232-COPY-INTEREST-BACK-EXIT
+008480         UNTIL WS-WORK-END-OF-FILE
+008490     CLOSE INTEREST-WORK
+008500     CLOSE INTEREST-OUT
+008510     OPEN EXTEND INTEREST-OUT.
+008520 1230-RECONCILE-INTEREST-OUT-EXIT.
+008530     EXIT.
+008540*----------------------------------------------------------------
+008550* 1231-COPY-INTEREST-FORWARD - COPY ONE KNOWN-GOOD RECORD FROM
+008560*     INTEREST-OUT TO INTEREST-WORK
+008570*----------------------------------------------------------------
+008580 1231-COPY-INTEREST-FORWARD.
+008590     READ INTEREST-OUT
+008600         AT END
+008610             SET WS-WORK-END-OF-FILE TO TRUE
+008620         NOT AT END
+008630             MOVE AMT-OUT-RECORD TO AMTW-OUT-RECORD
+008640             WRITE AMTW-OUT-RECORD
+008650     END-READ.
+008660 1231-COPY-INTEREST-FORWARD-EXIT.
+008670     EXIT.
+008680*----------------------------------------------------------------
+008690* 1232-COPY-INTEREST-BACK - COPY ONE TRIMMED RECORD FROM
+008700*     INTEREST-WORK BACK TO A FRESHLY OPENED INTEREST-OUT
+008710*----------------------------------------------------------------
+008720 1232-COPY-INTEREST-BACK.
+008730     READ INTEREST-WORK
+008740         AT END
+008750             SET WS-WORK-END-OF-FILE TO TRUE
+008760         NOT AT END
+008770             MOVE AMTW-OUT-RECORD TO AMT-OUT-RECORD
+008780             WRITE AMT-OUT-RECORD
+008790     END-READ.
+008800 1232-COPY-INTEREST-BACK-EXIT.
+008810     EXIT.
+008820*----------------------------------------------------------------
+008830* 1240-RECONCILE-REJECT-OUT - SAME TRIM-AND-REBUILD APPROACH AS
+008840*     1230-RECONCILE-INTEREST-OUT, APPLIED TO REJECT-OUT AGAINST
+008850*     WS-RECORDS-REJECTED.
+008860*----------------------------------------------------------------
+008870 1240-RECONCILE-REJECT-OUT.
+008880     MOVE 'N'                TO WS-WORK-EOF-SW
+008890     OPEN INPUT  REJECT-OUT
+008900     OPEN OUTPUT REJECT-WORK
+008910     PERFORM 1241-COPY-REJECT-FORWARD
+008920         THRU 1241-COPY-REJECT-FORWARD-EXIT
+008930         WS-RECORDS-REJECTED TIMES
+008940     CLOSE REJECT-OUT
+008950     CLOSE REJECT-WORK
+008960     MOVE 'N'                TO WS-WORK-EOF-SW
+008970     OPEN INPUT  REJECT-WORK
+008980     OPEN OUTPUT REJECT-OUT
+008990     PERFORM 1242-COPY-REJECT-BACK
+009000         THRU 1242-COPY-REJECT-BACK-EXIT
+009010         UNTIL WS-WORK-END-OF-FILE
+009020     CLOSE REJECT-WORK
+009030     CLOSE REJECT-OUT
+009040     OPEN EXTEND REJECT-OUT.
+009050 1240-RECONCILE-REJECT-OUT-EXIT.
+009060     EXIT.
+009070*----------------------------------------------------------------
+009080* 1241-COPY-REJECT-FORWARD - COPY ONE KNOWN-GOOD RECORD FROM
+009090*     REJECT-OUT TO REJECT-WORK
+009100*----------------------------------------------------------------
+009110 1241-COPY-REJECT-FORWARD.
+009120     READ REJECT-OUT
+009130         AT END
+009140             SET WS-WORK-END-OF-FILE TO TRUE
+009150         NOT AT END
+009160             MOVE AMT-REJ-RECORD TO AMTW-REJ-RECORD
+009170             WRITE AMTW-REJ-RECORD
+009180     END-READ.
+009190 1241-COPY-REJECT-FORWARD-EXIT.
+009200     EXIT.
+009210*----------------------------------------------------------------
+009220* 1242-COPY-REJECT-BACK - COPY ONE TRIMMED RECORD FROM
+009230*     REJECT-WORK BACK TO A FRESHLY OPENED REJECT-OUT
+009240*----------------------------------------------------------------
+009250 1242-COPY-REJECT-BACK.
+009260     READ REJECT-WORK
+009270         AT END
+009280             SET WS-WORK-END-OF-FILE TO TRUE
+009290         NOT AT END
+009300             MOVE AMTW-REJ-RECORD TO AMT-REJ-RECORD
+009310             WRITE AMT-REJ-RECORD
+009320     END-READ.
+009330 1242-COPY-REJECT-BACK-EXIT.
+009340     EXIT.
+009350*----------------------------------------------------------------
+009360* 2000-PROCESS-RECORDS - CONVERT ONE EXTRACT RECORD AND ROUTE
+009370*     IT TO THE ACCEPTED OR REJECTED OUTPUT FILE
+009380*----------------------------------------------------------------
+009390 2000-PROCESS-RECORDS.
+009400     ADD 1 TO WS-RECORDS-READ
+009410     MOVE AMT-EXTR-AMT-TEXT  TO AMT-CHAR-VAL
+009420     CALL 'string-to-number' USING AMT-FIELD
+009430                                   AMT-RETURN-CODE
+009440     IF AMT-CONVERSION-OK
+009450         PERFORM 2200-WRITE-ACCEPTED
+009460             THRU 2200-WRITE-ACCEPTED-EXIT
+009470     ELSE
+009480         PERFORM 2300-WRITE-REJECTED
+009490             THRU 2300-WRITE-REJECTED-EXIT
+009500     END-IF
+009510     DIVIDE WS-RECORDS-READ  BY WS-CKPT-INTERVAL
+009520         GIVING WS-CKPT-QUOTIENT
+009530         REMAINDER WS-CKPT-REMAINDER
+009540     IF WS-CKPT-REMAINDER = ZERO
+009550         PERFORM 2400-WRITE-CHECKPOINT
+009560             THRU 2400-WRITE-CHECKPOINT-EXIT
+009570     END-IF
+009580     PERFORM 2100-READ-EXTRACT
+009590         THRU 2100-READ-EXTRACT-EXIT.
+009600 2000-PROCESS-RECORDS-EXIT.
+009610     EXIT.
+009620*----------------------------------------------------------------
+009630* 2100-READ-EXTRACT - READ THE NEXT AMOUNT-EXTRACT RECORD
+009640*----------------------------------------------------------------
+009650 2100-READ-EXTRACT.
+009660     READ AMOUNT-EXTRACT
+009670         AT END
+009680             SET WS-END-OF-FILE TO TRUE
+009690     END-READ.
+009700 2100-READ-EXTRACT-EXIT.
+009710     EXIT.
+009720*----------------------------------------------------------------
+009730* 2200-WRITE-ACCEPTED - WRITE THE CONVERTED AMOUNT TO THE
+009740*     INTEREST-CALC INPUT FILE
+009750*----------------------------------------------------------------
+009760 2200-WRITE-ACCEPTED.
+009770     MOVE AMT-EXTR-KEY       TO AMT-OUT-KEY
+009780     MOVE AMT-NUM-VAL        TO AMT-OUT-AMT
+009790     WRITE AMT-OUT-RECORD
+009800     ADD 1 TO WS-RECORDS-ACCEPTED.
+009810 2200-WRITE-ACCEPTED-EXIT.
+009820     EXIT.
+009830*----------------------------------------------------------------
+009840* 2300-WRITE-REJECTED - WRITE THE FAILED RECORD TO THE REJECT
+009850*     FILE FOR THE DAILY EXCEPTION REPORT
+009860*----------------------------------------------------------------
+009870 2300-WRITE-REJECTED.
+009880     MOVE AMT-EXTR-KEY       TO AMT-REJ-KEY
+009890     MOVE AMT-EXTR-AMT-TEXT  TO AMT-REJ-AMT-TEXT
+009900     MOVE AMT-RETURN-CODE    TO AMT-REJ-RETCODE
+009910     WRITE AMT-REJ-RECORD
+009920     ADD 1 TO WS-RECORDS-REJECTED.
+009930 2300-WRITE-REJECTED-EXIT.
+009940     EXIT.
+009950*----------------------------------------------------------------
+009960* 2400-WRITE-CHECKPOINT - RECORD HOW MANY EXTRACT RECORDS HAVE
+009970*     BEEN PROCESSED AND THE LAST KEY CONVERTED, SO A RESTART
+009980*     CAN PICK UP FROM HERE INSTEAD OF FROM THE TOP OF THE FILE
+009990*----------------------------------------------------------------
+010000 2400-WRITE-CHECKPOINT.
+010010     MOVE WS-RECORDS-READ     TO AMT-CKPT-COUNT
+010020     MOVE WS-RECORDS-ACCEPTED TO AMT-CKPT-ACCEPTED
+010030     MOVE WS-RECORDS-REJECTED TO AMT-CKPT-REJECTED
+010040     MOVE AMT-EXTR-KEY        TO AMT-CKPT-LAST-KEY
+010050     WRITE AMT-CKPT-RECORD.
+010060 2400-WRITE-CHECKPOINT-EXIT.
+010070     EXIT.
+010080*----------------------------------------------------------------
+010090* 8000-TERMINATE - CLOSE THE FILES AND DISPLAY THE RUN TOTALS
+010100*----------------------------------------------------------------
+010110 8000-TERMINATE.
+010120     MOVE WS-RECORDS-READ     TO AMT-STAT-READ
+010130     MOVE WS-RECORDS-ACCEPTED TO AMT-STAT-ACCEPTED
+010140     MOVE WS-RECORDS-REJECTED TO AMT-STAT-REJECTED
+010150     WRITE AMT-STAT-RECORD
+010160     CLOSE AMOUNT-EXTRACT
+010170           INTEREST-OUT
+010180           REJECT-OUT
+010190           STAT-OUT
+010200           CHECKPOINT-FILE
+010210     DISPLAY 'STRING-TO-NUMBER-DRIVER RECORDS READ     = '
+010220             WS-RECORDS-READ
+010230     DISPLAY 'STRING-TO-NUMBER-DRIVER RECORDS ACCEPTED = '
+010240             WS-RECORDS-ACCEPTED
+010250     DISPLAY 'STRING-TO-NUMBER-DRIVER RECORDS REJECTED = '
+010260             WS-RECORDS-REJECTED.
+010270 8000-TERMINATE-EXIT.
+010280     EXIT.
+010290 END PROGRAM stndrv.
