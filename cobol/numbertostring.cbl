@@ -1,13 +1,49 @@
-123456*
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 'number-to-string'.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 INPUT-VAR    PIC 9(06).
-       01 RESULT       PIC X(06).
-       PROCEDURE DIVISION USING INPUT-VAR
-                                RESULT.
-      
-          MOVE INPUT-VAR TO RESULT
-      
-           GOBACK.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    number-to-string.
+000300 AUTHOR.        R BELLWEATHER.
+000400 INSTALLATION.  RETAIL BANKING BATCH SUPPORT.
+000500 DATE-WRITTEN.  09/12/2009.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 09/12/2009 RB  ORIGINAL CODING.
+001100* 08/09/2026 RB  ADDED WS-RETURN-CODE ON THE USING LIST SO A BAD
+001200*                (NON-NUMERIC) INPUT-VAR CAN BE REPORTED BACK TO
+001300*                THE CALLER INSTEAD OF JUST MOVING GARBAGE INTO
+001400*                RESULT.
+001500* 08/09/2026 RB  SWITCHED INPUT-VAR/RESULT/RETURN-CODE TO THE
+001600*                AMTCONV COPYBOOK SO EVERY CALLER OF THIS PAIR
+001700*                SHARES ONE AMOUNT-FIELD LAYOUT.  NOTE THAT
+001800*                THE AMOUNT IS NOW SIGNED WITH TWO DECIMAL
+001900*                PLACES (SEE STRING-TO-NUMBER) RATHER THAN THE
+002000*                OLD UNSIGNED PIC 9(06).
+002050* 08/09/2026 RB  MOVED AMT-NUM-VAL TO AMT-CHAR-VAL THROUGH A
+002060*                NUMERIC-EDITED WORKING-STORAGE FIELD INSTEAD OF
+002070*                MOVING IT DIRECTLY TO THE ALPHANUMERIC FIELD -
+002080*                THE DIRECT MOVE WAS REINTERPRETING THE SIGNED
+002090*                BYTES RATHER THAN RENDERING THE SIGN AND DECIMAL
+002095*                POINT, SO A NEGATIVE OR FRACTIONAL AMOUNT CAME
+002097*                BACK LOOKING LIKE AN UNSIGNED INTEGER.
+002100*----------------------------------------------------------------
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002350 01  WS-EDITED-AMT           PIC -9(04).99.
+002400 LINKAGE SECTION.
+002500     COPY AMTCONV.
+002600 PROCEDURE DIVISION USING AMT-FIELD
+002700                          AMT-RETURN-CODE.
+002800*----------------------------------------------------------------
+002900* 0000-MAINLINE
+003000*----------------------------------------------------------------
+003100 0000-MAINLINE.
+003200     IF AMT-NUM-VAL IS NUMERIC
+003250         MOVE AMT-NUM-VAL    TO WS-EDITED-AMT
+003270         MOVE WS-EDITED-AMT  TO AMT-CHAR-VAL
+003400         SET AMT-CONVERSION-OK  TO TRUE
+003500     ELSE
+003600         MOVE ZERO           TO AMT-CHAR-VAL
+003700         SET AMT-CONVERSION-BAD TO TRUE
+003800     END-IF
+003900     GOBACK.
+003950 END PROGRAM number-to-string.
